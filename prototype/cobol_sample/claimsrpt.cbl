@@ -0,0 +1,376 @@
+000010*****************************************************************
+000020* PROGRAM-ID.  CLAIMSRPT
+000030* AUTHOR.      J. H. MERCER, CLAIMS SYSTEMS UNIT
+000040* INSTALLATION. GULF COAST MUTUAL INSURANCE -- DATA PROCESSING
+000050* DATE-WRITTEN. 2026-08-08
+000060*-----------------------------------------------------------------
+000070* REMARKS.
+000080* DAILY CLAIMS SUMMARY REPORT.  RUNS AS A COMPANION STEP AFTER
+000090* CLAIMS01 AND SUMMARIZES THE DAY'S BATCH -- COUNTS AND TOTAL
+000100* DAMAGE-AMOUNT BY CLAIM-TYPE, HOW MANY WERE ROUTED TO THE
+000110* HIGH-RISK-QUEUE AND THE SIU-REFERRAL WORKLIST, AND HOW MANY
+000120* WENT STRAIGHT THROUGH CLEAN.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150* DATE       INIT  DESCRIPTION
+000160* ---------- ----  -----------------------------------------------
+000170* 2026-08-08 JHM   ORIGINAL DAILY SUMMARY REPORT.
+000180* 2026-08-08 JHM   REVIEW FIXES -- MOVED THE SIU-QUEUE-REC LAYOUT
+000190*                  INTO THE SHARED QUEUEREC COPYBOOK.
+000200* 2026-08-08 JHM   REVIEW FIXES -- THE BY-CLAIM-TYPE COUNT/DAMAGE
+000210*                  TALLY NOW EXCLUDES CLAIMS REJECTED AT EDIT,
+000220*                  MATCHING THE POPULATION IN THE HIGH-RISK/FRAUD/
+000230*                  STRAIGHT-THROUGH SUMMARY LINES.
+000240* 2026-08-08 JHM   REVIEW FIXES -- GUARDED REJECTED-CLAIM-IDS
+000250*                  LOADING AGAINST MORE THAN 9999 REJECTS PER DAY.
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.    CLAIMSRPT.
+000290 AUTHOR.        J H MERCER.
+000300 INSTALLATION.  GULF COAST MUTUAL INSURANCE.
+000310 DATE-WRITTEN.  2026-08-08.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.  IBM-370.
+000370 OBJECT-COMPUTER.  IBM-370.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CLM-IN-FILE      ASSIGN TO CLMIN
+000420            ORGANIZATION IS SEQUENTIAL.
+000430
+000440     SELECT HIGH-RISK-QUEUE  ASSIGN TO HRQIN
+000450            ORGANIZATION IS SEQUENTIAL.
+000460
+000470     SELECT SIU-REFERRAL     ASSIGN TO SIUIN
+000480            ORGANIZATION IS SEQUENTIAL.
+000490
+000500     SELECT CLAIM-REJECTS    ASSIGN TO REJIN
+000510            ORGANIZATION IS SEQUENTIAL.
+000520
+000530     SELECT REPORT-FILE      ASSIGN TO RPTOUT
+000540            ORGANIZATION IS SEQUENTIAL.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  CLM-IN-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY CLAIMSRC.
+000610
+000620 FD  HIGH-RISK-QUEUE
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY QUEUEREC.
+000650
+000660 FD  SIU-REFERRAL
+000670     LABEL RECORDS ARE STANDARD.
+000680     COPY QUEUEREC REPLACING
+000690         ==QUEUE-REC==          BY ==SIU-QUEUE-REC==
+000700         ==QUE-CLAIM-ID==       BY ==SIU-CLAIM-ID==
+000710         ==QUE-CUSTOMER-ID==    BY ==SIU-CUSTOMER-ID==
+000720         ==QUE-CLAIM-TYPE==     BY ==SIU-CLAIM-TYPE==
+000730         ==QUE-DAMAGE-AMOUNT==  BY ==SIU-DAMAGE-AMOUNT==
+000740         ==QUE-REASON-CODE==    BY ==SIU-REASON-CODE==
+000750         ==QUE-REASON-TEXT==    BY ==SIU-REASON-TEXT==.
+000760
+000770 FD  CLAIM-REJECTS
+000780     LABEL RECORDS ARE STANDARD.
+000790     COPY REJECREC.
+000800
+000810 FD  REPORT-FILE
+000820     LABEL RECORDS OMITTED
+000830     RECORDING MODE IS F.
+000840 01  RPT-LINE                    PIC X(80).
+000850
+000860 WORKING-STORAGE SECTION.
+000870
+000880 01  WS-SWITCHES.
+000890     05  WS-CLM-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000900         88  END-OF-CLAIMS               VALUE 'Y'.
+000910     05  WS-HRQ-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000920         88  END-OF-HIGH-RISK             VALUE 'Y'.
+000930     05  WS-SIU-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000940         88  END-OF-SIU                   VALUE 'Y'.
+000950     05  WS-REJ-EOF-SWITCH       PIC X(01) VALUE 'N'.
+000960         88  END-OF-REJECTS               VALUE 'Y'.
+000970     05  WS-CLAIM-REJECTED-SWITCH PIC X(01) VALUE 'N'.
+000980         88  CLAIM-WAS-REJECTED           VALUE 'Y'.
+000990
+001000 01  CLAIM-TYPE-TOTALS.
+001010     05  CTT-ENTRY OCCURS 4 TIMES
+001020                    INDEXED BY CTT-IDX.
+001030         10  CTT-CLAIM-TYPE      PIC X(10).
+001040         10  CTT-COUNT           PIC 9(06) COMP.
+001050         10  CTT-TOTAL-DAMAGE    PIC 9(09) COMP.
+001060
+001070 01  REJECTED-CLAIM-IDS.
+001080     05  REJ-ID-COUNT            PIC 9(04) COMP VALUE 0.
+001090     05  REJ-ID-ENTRY OCCURS 0 TO 9999 TIMES
+001100                      DEPENDING ON REJ-ID-COUNT
+001110                      INDEXED BY REJ-ID-IDX
+001120                      PIC X(10).
+001130
+001140 01  WS-COUNTERS.
+001150     05  WS-TOTAL-CLAIM-COUNT    PIC 9(06) COMP VALUE 0.
+001160     05  WS-HIGH-RISK-COUNT      PIC 9(06) COMP VALUE 0.
+001170     05  WS-FRAUD-COUNT          PIC 9(06) COMP VALUE 0.
+001180     05  WS-REJECT-COUNT         PIC 9(06) COMP VALUE 0.
+001190     05  WS-STRAIGHT-THRU-COUNT  PIC 9(06) COMP VALUE 0.
+001200
+001210 01  WS-CURRENT-DATE             PIC 9(08) VALUE 0.
+001220
+001230 01  WS-REPORT-LINES.
+001240     05  WS-TITLE-LINE.
+001250         10  FILLER              PIC X(20) VALUE SPACES.
+001260         10  FILLER              PIC X(40)
+001270                 VALUE 'DAILY CLAIMS PROCESSING SUMMARY'.
+001280     05  WS-DATE-LINE.
+001290         10  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+001300         10  WS-DL-DATE          PIC 9(08).
+001310         10  FILLER              PIC X(62) VALUE SPACES.
+001320     05  WS-HDR-LINE.
+001330         10  FILLER              PIC X(12) VALUE 'CLAIM TYPE'.
+001340         10  FILLER              PIC X(10) VALUE 'COUNT'.
+001350         10  FILLER              PIC X(18) VALUE 'TOTAL DAMAGE'.
+001360         10  FILLER              PIC X(40) VALUE SPACES.
+001370     05  WS-DETAIL-LINE.
+001380         10  WS-DTL-TYPE         PIC X(12).
+001390         10  WS-DTL-COUNT        PIC ZZZ,ZZ9.
+001400         10  FILLER              PIC X(03) VALUE SPACES.
+001410         10  WS-DTL-DAMAGE       PIC $,$$$,$$$,$$9.
+001420         10  FILLER              PIC X(40) VALUE SPACES.
+001430     05  WS-SUMMARY-LINE.
+001440         10  WS-SUM-LABEL        PIC X(30).
+001450         10  WS-SUM-COUNT        PIC ZZZ,ZZ9.
+001460         10  FILLER              PIC X(43) VALUE SPACES.
+001470
+001480 PROCEDURE DIVISION.
+001490
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001520     PERFORM 2000-TALLY-CLAIMS THRU 2000-EXIT
+001530         UNTIL END-OF-CLAIMS.
+001540     PERFORM 3000-TALLY-HIGH-RISK THRU 3000-EXIT
+001550         UNTIL END-OF-HIGH-RISK.
+001560     PERFORM 4000-TALLY-FRAUD THRU 4000-EXIT
+001570         UNTIL END-OF-SIU.
+001580     PERFORM 6000-COMPUTE-STRAIGHT-THROUGH THRU 6000-EXIT.
+001590     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.
+001600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001610     STOP RUN.
+001620
+001630*----------------------------------------------------------------*
+001640*    1000-INITIALIZE -- OPEN FILES, SEED THE CLAIM-TYPE TOTALS   *
+001650*    TABLE, AND LOAD THE SET OF REJECTED CLAIM-IDS SO THE        *
+001660*    BY-CLAIM-TYPE TALLY BELOW CAN EXCLUDE THEM.                 *
+001670*----------------------------------------------------------------*
+001680 1000-INITIALIZE.
+001690     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001700
+001710     MOVE 'AUTO'   TO CTT-CLAIM-TYPE (1).
+001720     MOVE 'HOME'   TO CTT-CLAIM-TYPE (2).
+001730     MOVE 'LIFE'   TO CTT-CLAIM-TYPE (3).
+001740     MOVE 'HEALTH' TO CTT-CLAIM-TYPE (4).
+001750     PERFORM 1100-ZERO-TOTALS THRU 1100-EXIT
+001760         VARYING CTT-IDX FROM 1 BY 1
+001770         UNTIL CTT-IDX > 4.
+001780
+001790     OPEN INPUT  CLM-IN-FILE.
+001800     OPEN INPUT  HIGH-RISK-QUEUE.
+001810     OPEN INPUT  SIU-REFERRAL.
+001820     OPEN INPUT  CLAIM-REJECTS.
+001830     OPEN OUTPUT REPORT-FILE.
+001840
+001850     PERFORM 5100-READ-REJECT THRU 5100-EXIT.
+001860     PERFORM 1200-LOAD-REJECTED-CLAIM THRU 1200-EXIT
+001870         UNTIL END-OF-REJECTS.
+001880     CLOSE CLAIM-REJECTS.
+001890
+001900     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001910     PERFORM 3100-READ-HIGH-RISK THRU 3100-EXIT.
+001920     PERFORM 4100-READ-FRAUD THRU 4100-EXIT.
+001930 1000-EXIT.
+001940     EXIT.
+001950
+001960 1200-LOAD-REJECTED-CLAIM.
+001970     ADD 1 TO WS-REJECT-COUNT.
+001980     IF REJ-ID-COUNT < 9999
+001990         ADD 1 TO REJ-ID-COUNT
+002000         MOVE REJ-CLAIM-ID TO REJ-ID-ENTRY (REJ-ID-COUNT)
+002010     ELSE
+002020         DISPLAY 'CLAIMSRPT -- MORE THAN 9999 REJECTS TODAY, '
+002030             'REJECTED-CLAIM-IDS IS FULL'
+002040         MOVE 16 TO RETURN-CODE
+002050         STOP RUN
+002060     END-IF.
+002070     PERFORM 5100-READ-REJECT THRU 5100-EXIT.
+002080 1200-EXIT.
+002090     EXIT.
+002100
+002110 1100-ZERO-TOTALS.
+002120     MOVE 0 TO CTT-COUNT (CTT-IDX).
+002130     MOVE 0 TO CTT-TOTAL-DAMAGE (CTT-IDX).
+002140 1100-EXIT.
+002150     EXIT.
+002160
+002170*----------------------------------------------------------------*
+002180*    2000-TALLY-CLAIMS -- ACCUMULATE COUNT AND DAMAGE-AMOUNT     *
+002190*    BY CLAIM-TYPE FOR THE DAY'S INPUT BATCH.  CLAIMS REJECTED   *
+002200*    AT EDIT ARE EXCLUDED SO THE BY-TYPE TOTALS REFLECT ONLY     *
+002210*    CLAIMS THAT WENT THROUGH THE RISK LOGIC, MATCHING THE       *
+002220*    POPULATION COVERED BY THE HIGH-RISK/FRAUD/STRAIGHT-THROUGH  *
+002230*    LINES BELOW.                                                *
+002240*----------------------------------------------------------------*
+002250 2000-TALLY-CLAIMS.
+002260     ADD 1 TO WS-TOTAL-CLAIM-COUNT.
+002270     PERFORM 2050-CHECK-REJECTED THRU 2050-EXIT.
+002280     IF NOT CLAIM-WAS-REJECTED
+002290       SET CTT-IDX TO 1
+002300       SEARCH CTT-ENTRY
+002310           AT END        CONTINUE
+002320           WHEN CTT-CLAIM-TYPE (CTT-IDX) = CLM-CLAIM-TYPE
+002330               ADD 1 TO CTT-COUNT (CTT-IDX)
+002340               ADD CLM-DAMAGE-AMOUNT TO CTT-TOTAL-DAMAGE (CTT-IDX)
+002350       END-SEARCH
+002360     END-IF.
+002370     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+002380 2000-EXIT.
+002390     EXIT.
+002400
+002410 2050-CHECK-REJECTED.
+002420     MOVE 'N' TO WS-CLAIM-REJECTED-SWITCH.
+002430     IF REJ-ID-COUNT > 0
+002440         SET REJ-ID-IDX TO 1
+002450         SEARCH REJ-ID-ENTRY
+002460             AT END        CONTINUE
+002470             WHEN REJ-ID-ENTRY (REJ-ID-IDX) = CLM-CLAIM-ID
+002480                 MOVE 'Y' TO WS-CLAIM-REJECTED-SWITCH
+002490         END-SEARCH
+002500     END-IF.
+002510 2050-EXIT.
+002520     EXIT.
+002530
+002540 2100-READ-CLAIM.
+002550     READ CLM-IN-FILE
+002560         AT END MOVE 'Y' TO WS-CLM-EOF-SWITCH
+002570     END-READ.
+002580 2100-EXIT.
+002590     EXIT.
+002600
+002610*----------------------------------------------------------------*
+002620*    3000-TALLY-HIGH-RISK -- COUNT CLAIMS ROUTED FOR ADJUSTER    *
+002630*    REVIEW.                                                     *
+002640*----------------------------------------------------------------*
+002650 3000-TALLY-HIGH-RISK.
+002660     ADD 1 TO WS-HIGH-RISK-COUNT.
+002670     PERFORM 3100-READ-HIGH-RISK THRU 3100-EXIT.
+002680 3000-EXIT.
+002690     EXIT.
+002700
+002710 3100-READ-HIGH-RISK.
+002720     READ HIGH-RISK-QUEUE
+002730         AT END MOVE 'Y' TO WS-HRQ-EOF-SWITCH
+002740     END-READ.
+002750 3100-EXIT.
+002760     EXIT.
+002770
+002780*----------------------------------------------------------------*
+002790*    4000-TALLY-FRAUD -- COUNT CLAIMS ROUTED TO SIU.             *
+002800*----------------------------------------------------------------*
+002810 4000-TALLY-FRAUD.
+002820     ADD 1 TO WS-FRAUD-COUNT.
+002830     PERFORM 4100-READ-FRAUD THRU 4100-EXIT.
+002840 4000-EXIT.
+002850     EXIT.
+002860
+002870 4100-READ-FRAUD.
+002880     READ SIU-REFERRAL
+002890         AT END MOVE 'Y' TO WS-SIU-EOF-SWITCH
+002900     END-READ.
+002910 4100-EXIT.
+002920     EXIT.
+002930
+002940*----------------------------------------------------------------*
+002950*    5100-READ-REJECT -- READ THE NEXT CLAIM-REJECTS RECORD,     *
+002960*    USED WHILE LOADING REJECTED-CLAIM-IDS IN 1000-INITIALIZE.   *
+002970*----------------------------------------------------------------*
+002980 5100-READ-REJECT.
+002990     READ CLAIM-REJECTS
+003000         AT END MOVE 'Y' TO WS-REJ-EOF-SWITCH
+003010     END-READ.
+003020 5100-EXIT.
+003030     EXIT.
+003040
+003050*----------------------------------------------------------------*
+003060*    6000-COMPUTE-STRAIGHT-THROUGH -- CLAIMS THAT PASSED EDIT    *
+003070*    AND WERE NEITHER FLAGGED HIGH-RISK NOR REFERRED TO SIU.     *
+003080*----------------------------------------------------------------*
+003090 6000-COMPUTE-STRAIGHT-THROUGH.
+003100     COMPUTE WS-STRAIGHT-THRU-COUNT =
+003110         WS-TOTAL-CLAIM-COUNT - WS-REJECT-COUNT
+003120             - WS-HIGH-RISK-COUNT - WS-FRAUD-COUNT.
+003130 6000-EXIT.
+003140     EXIT.
+003150
+003160*----------------------------------------------------------------*
+003170*    7000-PRINT-REPORT -- WRITE THE ONE-PAGE SUMMARY.            *
+003180*----------------------------------------------------------------*
+003190 7000-PRINT-REPORT.
+003200     WRITE RPT-LINE FROM WS-TITLE-LINE.
+003210
+003220     MOVE WS-CURRENT-DATE TO WS-DL-DATE.
+003230     WRITE RPT-LINE FROM WS-DATE-LINE.
+003240
+003250     MOVE SPACES TO RPT-LINE.
+003260     WRITE RPT-LINE.
+003270
+003280     WRITE RPT-LINE FROM WS-HDR-LINE.
+003290
+003300     PERFORM 7100-PRINT-CLAIM-TYPE THRU 7100-EXIT
+003310         VARYING CTT-IDX FROM 1 BY 1
+003320         UNTIL CTT-IDX > 4.
+003330
+003340     MOVE SPACES TO RPT-LINE.
+003350     WRITE RPT-LINE.
+003360
+003370     MOVE 'CLAIMS ROUTED HIGH-RISK-QUEUE' TO WS-SUM-LABEL.
+003380     MOVE WS-HIGH-RISK-COUNT TO WS-SUM-COUNT.
+003390     WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+003400
+003410     MOVE 'CLAIMS ROUTED SIU-REFERRAL' TO WS-SUM-LABEL.
+003420     MOVE WS-FRAUD-COUNT TO WS-SUM-COUNT.
+003430     WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+003440
+003450     MOVE 'CLAIMS REJECTED AT EDIT' TO WS-SUM-LABEL.
+003460     MOVE WS-REJECT-COUNT TO WS-SUM-COUNT.
+003470     WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+003480
+003490     MOVE 'CLAIMS STRAIGHT-THROUGH' TO WS-SUM-LABEL.
+003500     MOVE WS-STRAIGHT-THRU-COUNT TO WS-SUM-COUNT.
+003510     WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+003520
+003530     MOVE 'TOTAL CLAIMS PROCESSED' TO WS-SUM-LABEL.
+003540     MOVE WS-TOTAL-CLAIM-COUNT TO WS-SUM-COUNT.
+003550     WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+003560 7000-EXIT.
+003570     EXIT.
+003580
+003590 7100-PRINT-CLAIM-TYPE.
+003600     MOVE CTT-CLAIM-TYPE (CTT-IDX) TO WS-DTL-TYPE.
+003610     MOVE CTT-COUNT (CTT-IDX)      TO WS-DTL-COUNT.
+003620     MOVE CTT-TOTAL-DAMAGE (CTT-IDX) TO WS-DTL-DAMAGE.
+003630     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+003640 7100-EXIT.
+003650     EXIT.
+003660
+003670*----------------------------------------------------------------*
+003680*    8000-TERMINATE -- CLOSE ALL FILES.                          *
+003690*----------------------------------------------------------------*
+003700 8000-TERMINATE.
+003710     CLOSE CLM-IN-FILE.
+003720     CLOSE HIGH-RISK-QUEUE.
+003730     CLOSE SIU-REFERRAL.
+003740     CLOSE REPORT-FILE.
+003750 8000-EXIT.
+003760     EXIT.
