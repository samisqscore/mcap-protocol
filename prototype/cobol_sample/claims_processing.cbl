@@ -1,22 +1,579 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLAIMS01.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CLAIM-TYPE              PIC X(10).
-       01 DAMAGE-AMOUNT           PIC 9(6).
-       01 POLICY-YEARS            PIC 9(2).
-       01 CUSTOMER-CLAIMS-COUNT   PIC 9(2).
-
-       PROCEDURE DIVISION.
-
-           IF CLAIM-TYPE = 'AUTO' AND DAMAGE-AMOUNT > 25000
-               IF POLICY-YEARS < 3
-                   PERFORM HIGH-RISK-REVIEW
-               ELSE
-                   IF CUSTOMER-CLAIMS-COUNT > 2
-                       PERFORM FRAUD-CHECK
-                   END-IF
-               END-IF
-           END-IF.
-
-           STOP RUN.
+000010*****************************************************************
+000020* PROGRAM-ID.  CLAIMS01
+000030* AUTHOR.      J. H. MERCER, CLAIMS SYSTEMS UNIT
+000040* INSTALLATION. GULF COAST MUTUAL INSURANCE -- DATA PROCESSING
+000050* DATE-WRITTEN. 2024-02-10
+000060*-----------------------------------------------------------------
+000070* REMARKS.
+000080* DAILY CLAIMS RISK-SCORING BATCH RUN.  READS THE DAY'S CLAIM
+000090* TRANSACTION FILE AND SCORES EACH CLAIM AGAINST THE RISK LOGIC
+000100* BELOW.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130* DATE       INIT  DESCRIPTION
+000140* ---------- ----  -----------------------------------------------
+000150* 2024-02-10 JHM   ORIGINAL RISK-SCORING LOGIC (AUTO LINE ONLY).
+000160* 2026-08-08 JHM   REPLACED HAND-LOADED WORKING STORAGE WITH A
+000170*                  REAL CLM-IN-FILE TRANSACTION FILE AND BATCH
+000180*                  READ LOOP.
+000190* 2026-08-08 JHM   ADDED PER-CLAIM-TYPE THRESHOLD TABLE LOADED
+000200*                  FROM THRESH-FILE -- REPLACES THE HARDCODED
+000210*                  $25,000 AUTO-ONLY CHECK.
+000220* 2026-08-08 JHM   ADDED HIGH-RISK-QUEUE AND SIU-REFERRAL OUTPUT
+000230*                  FOR FLAGGED CLAIMS.
+000240* 2026-08-08 JHM   ADDED FRONT-END EDIT CHECKS AND CLAIM-REJECTS
+000250*                  OUTPUT AHEAD OF THE RISK LOGIC.
+000260* 2026-08-08 JHM   ADDED AUDIT-LOG WRITE FOR EVERY CLAIM SCORED.
+000270* 2026-08-08 JHM   ADDED CHECKPOINT/RESTART SUPPORT SO AN ABEND
+000280*                  DOES NOT FORCE A FULL RERUN OF THE DAY'S BATCH.
+000290* 2026-08-08 JHM   FRAUD CHECK NOW LOOKS UP THE CUSTOMER'S PRIOR
+000300*                  CLAIMS COUNT ON CUSTOMER-HIST INSTEAD OF TRUSTI
+000310*                  THE COUNT ON THE INPUT TRANSACTION.
+000320* 2026-08-08 JHM   POLICY-YEARS ON THE INPUT CLAIM IS NOW CROSS-
+000330*                  CHECKED AGAINST THE INCEPTION DATE ON POLICY-
+000340*                  MASTER; A MISMATCH IS REJECTED AS AN EDIT ERROR
+000350* 2026-08-08 JHM   REVIEW FIXES -- ABEND ON A FAILED CUSTOMER-HIST
+000360*                  OR POLICY-MASTER OPEN, ZERO POLICY-YEARS ON AN
+000370*                  UNKNOWN POLICY WITHOUT DERIVING IT FROM A ZEROE
+000380*                  DATE, BOUND THE THRESHOLD SEARCH TO THE LOADED
+000390*                  ENTRY COUNT, AND PULL THE SIU-REFERRAL RECORD
+000400*                  LAYOUT INTO A SHARED COPYBOOK.
+000410* 2026-08-08 JHM   CHECKPOINT AFTER EVERY CLAIM INSTEAD OF EVERY
+000420*                  100 SO A RESTART CANNOT REPROCESS AND
+000430*                  DOUBLE-QUEUE A CLAIM ALREADY ROUTED TO
+000440*                  HIGH-RISK-REVIEW OR FRAUD-CHECK.
+000450* 2026-08-08 JHM   REVIEW FIXES -- GUARDED THRESHOLD-TABLE LOADING
+000460*                  AGAINST A THRESH-FILE OF MORE THAN 10 ENTRIES,
+000470*                  DROPPED THE NOW-REDUNDANT FINAL CHECKPOINT AT
+000480*                  TERMINATION SINCE EVERY CLAIM IS ALREADY
+000490*                  CHECKPOINTED AS IT IS PROCESSED.
+000500*****************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID.    CLAIMS01.
+000530 AUTHOR.        J H MERCER.
+000540 INSTALLATION.  GULF COAST MUTUAL INSURANCE.
+000550 DATE-WRITTEN.  2024-02-10.
+000560 DATE-COMPILED.
+000570
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  IBM-370.
+000610 OBJECT-COMPUTER.  IBM-370.
+000620
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT CLM-IN-FILE      ASSIGN TO CLMIN
+000660            ORGANIZATION IS SEQUENTIAL.
+000670
+000680     SELECT THRESH-FILE      ASSIGN TO THRIN
+000690            ORGANIZATION IS SEQUENTIAL.
+000700
+000710     SELECT HIGH-RISK-QUEUE  ASSIGN TO HRQOUT
+000720            ORGANIZATION IS SEQUENTIAL.
+000730
+000740     SELECT SIU-REFERRAL     ASSIGN TO SIUOUT
+000750            ORGANIZATION IS SEQUENTIAL.
+000760
+000770     SELECT CLAIM-REJECTS    ASSIGN TO REJOUT
+000780            ORGANIZATION IS SEQUENTIAL.
+000790
+000800     SELECT AUDIT-LOG        ASSIGN TO AUDOUT
+000810            ORGANIZATION IS SEQUENTIAL.
+000820
+000830     SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+000840            ORGANIZATION IS SEQUENTIAL.
+000850
+000860     SELECT CHECKPOINT-FILE  ASSIGN TO CKPTOUT
+000870            ORGANIZATION IS SEQUENTIAL.
+000880
+000890     SELECT RESTART-CHECKPOINT-FILE ASSIGN TO CKPTIN
+000900            ORGANIZATION IS SEQUENTIAL.
+000910
+000920     SELECT CUSTOMER-HIST    ASSIGN TO CUSTHST
+000930            ORGANIZATION IS INDEXED
+000940            ACCESS MODE IS DYNAMIC
+000950            RECORD KEY IS CUH-CUSTOMER-ID
+000960            FILE STATUS IS WS-CUSTHIST-STATUS.
+000970
+000980     SELECT POLICY-MASTER    ASSIGN TO POLYMST
+000990            ORGANIZATION IS INDEXED
+001000            ACCESS MODE IS DYNAMIC
+001010            RECORD KEY IS POM-POLICY-NUMBER
+001020            FILE STATUS IS WS-POLYMST-STATUS.
+001030
+001040 DATA DIVISION.
+001050 FILE SECTION.
+001060 FD  CLM-IN-FILE
+001070     LABEL RECORDS ARE STANDARD.
+001080     COPY CLAIMSRC.
+001090
+001100 FD  THRESH-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120     COPY THRSHREC.
+001130
+001140 FD  HIGH-RISK-QUEUE
+001150     LABEL RECORDS ARE STANDARD.
+001160     COPY QUEUEREC.
+001170
+001180 FD  SIU-REFERRAL
+001190     LABEL RECORDS ARE STANDARD.
+001200     COPY QUEUEREC REPLACING
+001210         ==QUEUE-REC==          BY ==SIU-QUEUE-REC==
+001220         ==QUE-CLAIM-ID==       BY ==SIU-CLAIM-ID==
+001230         ==QUE-CUSTOMER-ID==    BY ==SIU-CUSTOMER-ID==
+001240         ==QUE-CLAIM-TYPE==     BY ==SIU-CLAIM-TYPE==
+001250         ==QUE-DAMAGE-AMOUNT==  BY ==SIU-DAMAGE-AMOUNT==
+001260         ==QUE-REASON-CODE==    BY ==SIU-REASON-CODE==
+001270         ==QUE-REASON-TEXT==    BY ==SIU-REASON-TEXT==.
+001280
+001290 FD  CLAIM-REJECTS
+001300     LABEL RECORDS ARE STANDARD.
+001310     COPY REJECREC.
+001320
+001330 FD  AUDIT-LOG
+001340     LABEL RECORDS ARE STANDARD.
+001350     COPY AUDITREC.
+001360
+001370 FD  CONTROL-CARD-FILE
+001380     LABEL RECORDS ARE OMITTED.
+001390 01  CONTROL-CARD.
+001400     05  CTL-RUN-MODE            PIC X(07).
+001410         88  RUN-MODE-NORMAL              VALUE 'NORMAL '.
+001420         88  RUN-MODE-RESTART             VALUE 'RESTART'.
+001430     05  FILLER                  PIC X(73).
+001440
+001450 FD  CHECKPOINT-FILE
+001460     LABEL RECORDS ARE STANDARD.
+001470     COPY CKPTREC.
+001480
+001490 FD  RESTART-CHECKPOINT-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001510     COPY CKPTREC REPLACING
+001520         ==CHECKPOINT-REC==      BY ==RESTART-CHECKPOINT-REC==
+001530         ==CKPT-LAST-CLAIM-ID==  BY ==RCK-LAST-CLAIM-ID==
+001540         ==CKPT-RUN-DATE==       BY ==RCK-RUN-DATE==
+001550         ==CKPT-RUN-TIME==       BY ==RCK-RUN-TIME==.
+001560
+001570 FD  CUSTOMER-HIST
+001580     LABEL RECORDS ARE STANDARD.
+001590     COPY CUSTHIST.
+001600
+001610 FD  POLICY-MASTER
+001620     LABEL RECORDS ARE STANDARD.
+001630     COPY POLYMAST.
+001640
+001650 WORKING-STORAGE SECTION.
+001660
+001670 01  WS-SWITCHES.
+001680     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001690         88  END-OF-CLAIMS               VALUE 'Y'.
+001700     05  WS-THRESH-EOF-SWITCH    PIC X(01) VALUE 'N'.
+001710         88  END-OF-THRESHOLDS            VALUE 'Y'.
+001720     05  WS-CLAIM-VALID-SWITCH   PIC X(01) VALUE 'Y'.
+001730         88  CLAIM-IS-VALID               VALUE 'Y'.
+001740         88  CLAIM-IS-INVALID              VALUE 'N'.
+001750     05  WS-THRESHOLD-FOUND-SW   PIC X(01) VALUE 'N'.
+001760         88  THRESHOLD-WAS-FOUND          VALUE 'Y'.
+001770     05  WS-RESTART-EOF-SWITCH   PIC X(01) VALUE 'N'.
+001780         88  END-OF-RESTART-CKPT          VALUE 'Y'.
+001790
+001800 01  WS-CLAIM-TYPE-CHECK         PIC X(10).
+001810     88  VALID-CLAIM-TYPE  VALUES 'AUTO', 'HOME',
+001820                                   'LIFE', 'HEALTH'.
+001830
+001840 01  WS-COUNTERS.
+001850     05  WS-CLAIM-COUNT          PIC 9(06) COMP VALUE 0.
+001860
+001870 01  WS-WORK-FIELDS.
+001880     05  WS-THRESHOLD-AMOUNT     PIC 9(06) VALUE 0.
+001890     05  WS-REJECT-REASON-CODE   PIC X(04) VALUE SPACES.
+001900     05  WS-REJECT-REASON-TEXT   PIC X(40) VALUE SPACES.
+001910     05  WS-DISPOSITION          PIC X(08) VALUE SPACES.
+001920     05  WS-DISPOSITION-REASON   PIC X(40) VALUE SPACES.
+001930     05  WS-RESTART-KEY          PIC X(10) VALUE SPACES.
+001940     05  WS-CUST-CLAIMS-CNT      PIC 9(02) VALUE 0.
+001950     05  WS-CUSTHIST-STATUS      PIC X(02) VALUE '00'.
+001960     05  WS-POLYMST-STATUS       PIC X(02) VALUE '00'.
+001970     05  WS-COMPUTED-POLICY-YRS  PIC 9(02) VALUE 0.
+001980
+001990 01  WS-CURRENT-DATE-TIME.
+002000     05  WS-CURRENT-DATE         PIC 9(08) VALUE 0.
+002010     05  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+002020         10  WS-CURR-CCYY        PIC 9(04).
+002030         10  WS-CURR-MM          PIC 9(02).
+002040         10  WS-CURR-DD          PIC 9(02).
+002050     05  WS-CURRENT-TIME         PIC 9(08) VALUE 0.
+002060
+002070 01  WS-INCEPTION-DATE-WORK.
+002080     05  WS-INCEPTION-DATE       PIC 9(08) VALUE 0.
+002090
+002100 01  WS-INCEPTION-DATE-R REDEFINES WS-INCEPTION-DATE-WORK.
+002110     05  WS-INCEP-CCYY           PIC 9(04).
+002120     05  WS-INCEP-MM             PIC 9(02).
+002130     05  WS-INCEP-DD             PIC 9(02).
+002140
+002150     COPY THRSHTBL.
+002160
+002170 PROCEDURE DIVISION.
+002180
+002190 0000-MAINLINE.
+002200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002210     PERFORM 2000-PROCESS-ONE-CLAIM THRU 2000-EXIT
+002220         UNTIL END-OF-CLAIMS.
+002230     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002240     STOP RUN.
+002250
+002260*----------------------------------------------------------------*
+002270*    1000-INITIALIZE -- OPEN FILES, LOAD THE THRESHOLD TABLE,    *
+002280*    AND PRIME THE READ.                                         *
+002290*----------------------------------------------------------------*
+002300 1000-INITIALIZE.
+002310     OPEN INPUT  CONTROL-CARD-FILE.
+002320     READ CONTROL-CARD-FILE
+002330         AT END MOVE 'NORMAL ' TO CTL-RUN-MODE
+002340     END-READ.
+002350     CLOSE CONTROL-CARD-FILE.
+002360     OPEN INPUT  CLM-IN-FILE.
+002370     OPEN INPUT  THRESH-FILE.
+002380     OPEN OUTPUT HIGH-RISK-QUEUE.
+002390     OPEN OUTPUT SIU-REFERRAL.
+002400     OPEN OUTPUT CLAIM-REJECTS.
+002410     OPEN OUTPUT AUDIT-LOG.
+002420     OPEN OUTPUT CHECKPOINT-FILE.
+002430     OPEN INPUT  CUSTOMER-HIST.
+002440     IF WS-CUSTHIST-STATUS NOT = '00'
+002450         DISPLAY 'CLAIMS01 -- CUSTOMER-HIST OPEN FAILED, STATUS '
+002460             WS-CUSTHIST-STATUS
+002470         MOVE 16 TO RETURN-CODE
+002480         STOP RUN
+002490     END-IF.
+002500     OPEN INPUT  POLICY-MASTER.
+002510     IF WS-POLYMST-STATUS NOT = '00'
+002520         DISPLAY 'CLAIMS01 -- POLICY-MASTER OPEN FAILED, STATUS '
+002530             WS-POLYMST-STATUS
+002540         MOVE 16 TO RETURN-CODE
+002550         STOP RUN
+002560     END-IF.
+002570     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+002580     ACCEPT WS-CURRENT-TIME FROM TIME.
+002590     PERFORM 1100-LOAD-THRESHOLDS THRU 1100-EXIT
+002600         UNTIL END-OF-THRESHOLDS.
+002610     CLOSE THRESH-FILE.
+002620     IF RUN-MODE-RESTART
+002630         PERFORM 1200-POSITION-RESTART THRU 1200-EXIT
+002640     ELSE
+002650         PERFORM 2100-READ-CLAIM THRU 2100-EXIT
+002660     END-IF.
+002670 1000-EXIT.
+002680     EXIT.
+002690
+002700*----------------------------------------------------------------*
+002710*    1200-POSITION-RESTART -- FIND THE LAST CLAIM KEY FROM THE   *
+002720*    PRIOR RUN'S CHECKPOINT FILE AND SKIP CLM-IN-FILE PAST IT.   *
+002730*----------------------------------------------------------------*
+002740 1200-POSITION-RESTART.
+002750     OPEN INPUT RESTART-CHECKPOINT-FILE.
+002760     PERFORM 1210-READ-RESTART-CKPT THRU 1210-EXIT
+002770         UNTIL END-OF-RESTART-CKPT.
+002780     CLOSE RESTART-CHECKPOINT-FILE.
+002790     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+002800     IF WS-RESTART-KEY NOT = SPACES
+002810         PERFORM 1220-SKIP-CLAIM THRU 1220-EXIT
+002820             UNTIL END-OF-CLAIMS
+002830                OR CLM-CLAIM-ID = WS-RESTART-KEY
+002840         IF NOT END-OF-CLAIMS
+002850             PERFORM 2100-READ-CLAIM THRU 2100-EXIT
+002860         END-IF
+002870     END-IF.
+002880 1200-EXIT.
+002890     EXIT.
+002900
+002910 1210-READ-RESTART-CKPT.
+002920     READ RESTART-CHECKPOINT-FILE
+002930         AT END     MOVE 'Y' TO WS-RESTART-EOF-SWITCH
+002940         NOT AT END MOVE RCK-LAST-CLAIM-ID TO WS-RESTART-KEY
+002950     END-READ.
+002960 1210-EXIT.
+002970     EXIT.
+002980
+002990 1220-SKIP-CLAIM.
+003000     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+003010 1220-EXIT.
+003020     EXIT.
+003030
+003040*----------------------------------------------------------------*
+003050*    1100-LOAD-THRESHOLDS -- BUILD THE CLAIM-TYPE THRESHOLD      *
+003060*    TABLE FROM THE THRESH-FILE REFERENCE FILE.                  *
+003070*----------------------------------------------------------------*
+003080 1100-LOAD-THRESHOLDS.
+003090     READ THRESH-FILE
+003100         AT END     MOVE 'Y' TO WS-THRESH-EOF-SWITCH
+003110         NOT AT END PERFORM 1110-STORE-THRESHOLD
+003120                        THRU 1110-EXIT
+003130     END-READ.
+003140 1100-EXIT.
+003150     EXIT.
+003160
+003170 1110-STORE-THRESHOLD.
+003180     IF THR-ENTRY-COUNT < 10
+003190         ADD 1 TO THR-ENTRY-COUNT
+003200         SET THR-IDX TO THR-ENTRY-COUNT
+003210         MOVE TFR-CLAIM-TYPE TO THR-CLAIM-TYPE (THR-IDX)
+003220         MOVE TFR-AMOUNT     TO THR-AMOUNT (THR-IDX)
+003230     ELSE
+003240         DISPLAY 'CLAIMS01 -- THRESH-FILE HAS MORE THAN 10 '
+003250             'ENTRIES, THRESHOLD-TABLE IS FULL'
+003260         MOVE 16 TO RETURN-CODE
+003270         STOP RUN
+003280     END-IF.
+003290 1110-EXIT.
+003300     EXIT.
+003310
+003320*----------------------------------------------------------------*
+003330*    2300-LOOKUP-CUSTOMER-HIST -- GET THE CUSTOMER'S REAL PRIOR  *
+003340*    CLAIMS COUNT FROM CUSTOMER-HIST.  A CUSTOMER WITH NO        *
+003350*    HISTORY ON FILE IS TREATED AS HAVING ZERO PRIOR CLAIMS.     *
+003360*----------------------------------------------------------------*
+003370 2300-LOOKUP-CUSTOMER-HIST.
+003380     MOVE CLM-CUSTOMER-ID TO CUH-CUSTOMER-ID.
+003390     READ CUSTOMER-HIST
+003400         INVALID KEY
+003410             MOVE 0 TO WS-CUST-CLAIMS-CNT
+003420         NOT INVALID KEY
+003430             MOVE CUH-PRIOR-CLAIMS-CNT TO WS-CUST-CLAIMS-CNT
+003440     END-READ.
+003450 2300-EXIT.
+003460     EXIT.
+003470
+003480*----------------------------------------------------------------*
+003490*    2400-LOOKUP-POLICY-MASTER -- GET THE POLICY'S INCEPTION     *
+003500*    DATE FROM POLICY-MASTER AND COMPUTE ITS TRUE POLICY-YEARS.  *
+003510*    A POLICY WITH NO MASTER RECORD IS FORCED TO ZERO YEARS      *
+003520*    RATHER THAN COMPUTED FROM A ZEROED INCEPTION DATE.          *
+003530*----------------------------------------------------------------*
+003540 2400-LOOKUP-POLICY-MASTER.
+003550     MOVE CLM-POLICY-NUMBER TO POM-POLICY-NUMBER.
+003560     READ POLICY-MASTER
+003570         INVALID KEY
+003580             MOVE 0 TO WS-COMPUTED-POLICY-YRS
+003590         NOT INVALID KEY
+003600             MOVE POM-INCEPTION-DATE TO WS-INCEPTION-DATE
+003610             PERFORM 2410-COMPUTE-POLICY-YEARS THRU 2410-EXIT
+003620     END-READ.
+003630 2400-EXIT.
+003640     EXIT.
+003650
+003660 2410-COMPUTE-POLICY-YEARS.
+003670     COMPUTE WS-COMPUTED-POLICY-YRS =
+003680         WS-CURR-CCYY - WS-INCEP-CCYY.
+003690     IF WS-CURR-MM < WS-INCEP-MM
+003700        OR (WS-CURR-MM = WS-INCEP-MM AND WS-CURR-DD < WS-INCEP-DD)
+003710         SUBTRACT 1 FROM WS-COMPUTED-POLICY-YRS
+003720     END-IF.
+003730 2410-EXIT.
+003740     EXIT.
+003750
+003760*----------------------------------------------------------------*
+003770*    3100-LOOKUP-THRESHOLD -- FIND THIS CLAIM'S LINE-OF-BUSINESS *
+003780*    DOLLAR CUTOFF IN THE THRESHOLD TABLE.                       *
+003790*----------------------------------------------------------------*
+003800 3100-LOOKUP-THRESHOLD.
+003810     MOVE 'N' TO WS-THRESHOLD-FOUND-SW.
+003820     MOVE 0   TO WS-THRESHOLD-AMOUNT.
+003830     SET THR-IDX TO 1.
+003840     SEARCH THRESHOLD-ENTRY
+003850         AT END        CONTINUE
+003860         WHEN THR-CLAIM-TYPE (THR-IDX) = CLM-CLAIM-TYPE
+003870             MOVE 'Y' TO WS-THRESHOLD-FOUND-SW
+003880             MOVE THR-AMOUNT (THR-IDX) TO WS-THRESHOLD-AMOUNT
+003890     END-SEARCH.
+003900 3100-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------------*
+003940*    2000-PROCESS-ONE-CLAIM -- APPLY THE RISK LOGIC TO ONE       *
+003950*    CLAIM AND READ THE NEXT ONE.                                *
+003960*----------------------------------------------------------------*
+003970 2000-PROCESS-ONE-CLAIM.
+003980     MOVE 'Y' TO WS-CLAIM-VALID-SWITCH.
+003990     ADD 1 TO WS-CLAIM-COUNT.
+004000
+004010     PERFORM 2200-EDIT-CLAIM THRU 2200-EXIT.
+004020
+004030     IF CLAIM-IS-VALID
+004040         PERFORM 3100-LOOKUP-THRESHOLD THRU 3100-EXIT
+004050
+004060         IF THRESHOLD-WAS-FOUND
+004070            AND CLM-DAMAGE-AMOUNT > WS-THRESHOLD-AMOUNT
+004080             IF CLM-POLICY-YEARS < 3
+004090                 PERFORM 4000-HIGH-RISK-REVIEW THRU 4000-EXIT
+004100                 MOVE 'HIGHRISK' TO WS-DISPOSITION
+004110                 MOVE 'POLICY YEARS UNDER 3 YEARS'
+004120                     TO WS-DISPOSITION-REASON
+004130             ELSE
+004140                 PERFORM 2300-LOOKUP-CUSTOMER-HIST THRU 2300-EXIT
+004150                 IF WS-CUST-CLAIMS-CNT > 2
+004160                     PERFORM 5000-FRAUD-CHECK THRU 5000-EXIT
+004170                     MOVE 'FRAUD'    TO WS-DISPOSITION
+004180                     MOVE 'PRIOR CLAIMS COUNT EXCEEDS 2'
+004190                         TO WS-DISPOSITION-REASON
+004200                 ELSE
+004210                     MOVE 'CLEAN'    TO WS-DISPOSITION
+004220                     MOVE 'OVER THRESHOLD BUT CLEAN HISTORY'
+004230                         TO WS-DISPOSITION-REASON
+004240                 END-IF
+004250             END-IF
+004260         ELSE
+004270             MOVE 'CLEAN'    TO WS-DISPOSITION
+004280             MOVE 'UNDER LINE-OF-BUSINESS THRESHOLD'
+004290                 TO WS-DISPOSITION-REASON
+004300         END-IF
+004310
+004320         PERFORM 6000-WRITE-AUDIT-ENTRY THRU 6000-EXIT
+004330     END-IF.
+004340
+004350     PERFORM 7000-CHECKPOINT THRU 7000-EXIT.
+004360     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+004370 2000-EXIT.
+004380     EXIT.
+004390
+004400 2100-READ-CLAIM.
+004410     READ CLM-IN-FILE
+004420         AT END MOVE 'Y' TO WS-EOF-SWITCH
+004430     END-READ.
+004440 2100-EXIT.
+004450     EXIT.
+004460
+004470*----------------------------------------------------------------*
+004480*    2200-EDIT-CLAIM -- FRONT-END VALIDATION.  ANY FAILURE       *
+004490*    WRITES THE CLAIM TO CLAIM-REJECTS AND SKIPS THE RISK LOGIC. *
+004500*----------------------------------------------------------------*
+004510 2200-EDIT-CLAIM.
+004520     MOVE CLM-CLAIM-TYPE TO WS-CLAIM-TYPE-CHECK.
+004530     IF NOT VALID-CLAIM-TYPE
+004540         MOVE 'E010' TO WS-REJECT-REASON-CODE
+004550         MOVE 'UNKNOWN CLAIM TYPE' TO WS-REJECT-REASON-TEXT
+004560         PERFORM 2250-WRITE-REJECT THRU 2250-EXIT
+004570     ELSE
+004580         IF CLM-DAMAGE-AMOUNT NOT > 0
+004590             MOVE 'E020' TO WS-REJECT-REASON-CODE
+004600             MOVE 'DAMAGE AMOUNT NOT POSITIVE'
+004610                 TO WS-REJECT-REASON-TEXT
+004620             PERFORM 2250-WRITE-REJECT THRU 2250-EXIT
+004630         ELSE
+004640             IF CLM-POLICY-YEARS > 60
+004650                 MOVE 'E030' TO WS-REJECT-REASON-CODE
+004660                 MOVE 'POLICY YEARS OUT OF RANGE'
+004670                     TO WS-REJECT-REASON-TEXT
+004680                 PERFORM 2250-WRITE-REJECT THRU 2250-EXIT
+004690             ELSE
+004700                 PERFORM 2400-LOOKUP-POLICY-MASTER THRU 2400-EXIT
+004710                 IF CLM-POLICY-YEARS NOT = WS-COMPUTED-POLICY-YRS
+004720                     MOVE 'E040' TO WS-REJECT-REASON-CODE
+004730                     MOVE 'POLICY YEARS DOES NOT MATCH MASTER'
+004740                         TO WS-REJECT-REASON-TEXT
+004750                     PERFORM 2250-WRITE-REJECT THRU 2250-EXIT
+004760                 END-IF
+004770             END-IF
+004780         END-IF
+004790     END-IF.
+004800 2200-EXIT.
+004810     EXIT.
+004820
+004830 2250-WRITE-REJECT.
+004840     MOVE CLM-CLAIM-ID      TO REJ-CLAIM-ID.
+004850     MOVE CLM-CUSTOMER-ID   TO REJ-CUSTOMER-ID.
+004860     MOVE CLM-CLAIM-TYPE    TO REJ-CLAIM-TYPE.
+004870     MOVE CLM-DAMAGE-AMOUNT TO REJ-DAMAGE-AMOUNT.
+004880     MOVE CLM-POLICY-NUMBER TO REJ-POLICY-NUMBER.
+004890     MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+004900     MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+004910     WRITE REJECT-REC.
+004920     MOVE 'N' TO WS-CLAIM-VALID-SWITCH.
+004930 2250-EXIT.
+004940     EXIT.
+004950
+004960*----------------------------------------------------------------*
+004970*    4000-HIGH-RISK-REVIEW -- ROUTE THE CLAIM TO THE ADJUSTER    *
+004980*    HIGH-RISK-QUEUE WORKLIST.                                   *
+004990*----------------------------------------------------------------*
+005000 4000-HIGH-RISK-REVIEW.
+005010     MOVE CLM-CLAIM-ID      TO QUE-CLAIM-ID.
+005020     MOVE CLM-CUSTOMER-ID   TO QUE-CUSTOMER-ID.
+005030     MOVE CLM-CLAIM-TYPE    TO QUE-CLAIM-TYPE.
+005040     MOVE CLM-DAMAGE-AMOUNT TO QUE-DAMAGE-AMOUNT.
+005050     MOVE 'HR01'            TO QUE-REASON-CODE.
+005060     MOVE 'POLICY YEARS UNDER 3 YEARS' TO QUE-REASON-TEXT.
+005070     WRITE QUEUE-REC.
+005080 4000-EXIT.
+005090     EXIT.
+005100
+005110*----------------------------------------------------------------*
+005120*    5000-FRAUD-CHECK -- ROUTE THE CLAIM TO THE SIU REFERRAL     *
+005130*    WORKLIST.                                                   *
+005140*----------------------------------------------------------------*
+005150 5000-FRAUD-CHECK.
+005160     MOVE CLM-CLAIM-ID      TO SIU-CLAIM-ID.
+005170     MOVE CLM-CUSTOMER-ID   TO SIU-CUSTOMER-ID.
+005180     MOVE CLM-CLAIM-TYPE    TO SIU-CLAIM-TYPE.
+005190     MOVE CLM-DAMAGE-AMOUNT TO SIU-DAMAGE-AMOUNT.
+005200     MOVE 'FR01'            TO SIU-REASON-CODE.
+005210     MOVE 'PRIOR CLAIMS COUNT EXCEEDS 2' TO SIU-REASON-TEXT.
+005220     WRITE SIU-QUEUE-REC.
+005230 5000-EXIT.
+005240     EXIT.
+005250
+005260*----------------------------------------------------------------*
+005270*    6000-WRITE-AUDIT-ENTRY -- RECORD THE DISPOSITION OF THIS    *
+005280*    CLAIM ON THE AUDIT-LOG FOR COMPLIANCE.                      *
+005290*----------------------------------------------------------------*
+005300 6000-WRITE-AUDIT-ENTRY.
+005310     MOVE WS-CURRENT-DATE      TO AUD-RUN-DATE.
+005320     MOVE WS-CURRENT-TIME      TO AUD-RUN-TIME.
+005330     MOVE CLM-CLAIM-ID         TO AUD-CLAIM-ID.
+005340     MOVE CLM-CLAIM-TYPE       TO AUD-CLAIM-TYPE.
+005350     MOVE CLM-DAMAGE-AMOUNT    TO AUD-DAMAGE-AMOUNT.
+005360     MOVE WS-DISPOSITION       TO AUD-DISPOSITION.
+005370     MOVE WS-DISPOSITION-REASON TO AUD-REASON-TEXT.
+005380     WRITE AUDIT-LOG-REC.
+005390 6000-EXIT.
+005400     EXIT.
+005410
+005420*----------------------------------------------------------------*
+005430*    7000-CHECKPOINT -- AFTER EVERY CLAIM, RECORD THE LAST       *
+005440*    CLAIM KEY SUCCESSFULLY PROCESSED SO A RESTART DOES NOT      *
+005450*    REPROCESS OR DOUBLE-QUEUE IT.  CHECKPOINTING LESS OFTEN     *
+005460*    THAN EVERY CLAIM WOULD LET A RESTART REPLAY CLAIMS ALREADY  *
+005470*    ROUTED TO HIGH-RISK-REVIEW OR FRAUD-CHECK IN THE ABENDED    *
+005480*    RUN.                                                        *
+005490*----------------------------------------------------------------*
+005500 7000-CHECKPOINT.
+005510     PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT.
+005520 7000-EXIT.
+005530     EXIT.
+005540
+005550 7100-WRITE-CHECKPOINT.
+005560     MOVE CLM-CLAIM-ID     TO CKPT-LAST-CLAIM-ID.
+005570     MOVE WS-CURRENT-DATE  TO CKPT-RUN-DATE.
+005580     MOVE WS-CURRENT-TIME  TO CKPT-RUN-TIME.
+005590     WRITE CHECKPOINT-REC.
+005600 7100-EXIT.
+005610     EXIT.
+005620
+005630*----------------------------------------------------------------*
+005640*    8000-TERMINATE -- CLOSE ALL FILES.  2000-PROCESS-ONE-CLAIM  *
+005650*    ALREADY CHECKPOINTS AFTER EVERY CLAIM, SO THE LAST CLAIM    *
+005660*    PROCESSED HAS ALREADY BEEN CHECKPOINTED BY THE TIME THIS    *
+005670*    PARAGRAPH RUNS.                                             *
+005680*----------------------------------------------------------------*
+005690 8000-TERMINATE.
+005700     CLOSE CLM-IN-FILE.
+005710     CLOSE HIGH-RISK-QUEUE.
+005720     CLOSE SIU-REFERRAL.
+005730     CLOSE CLAIM-REJECTS.
+005740     CLOSE AUDIT-LOG.
+005750     CLOSE CHECKPOINT-FILE.
+005760     CLOSE CUSTOMER-HIST.
+005770     CLOSE POLICY-MASTER.
+005780 8000-EXIT.
+005790     EXIT.
