@@ -0,0 +1,160 @@
+000010*****************************************************************
+000020* PROGRAM-ID.  CLMXTRCT
+000030* AUTHOR.      J. H. MERCER, CLAIMS SYSTEMS UNIT
+000040* INSTALLATION. GULF COAST MUTUAL INSURANCE -- DATA PROCESSING
+000050* DATE-WRITTEN. 2026-08-08
+000060*-----------------------------------------------------------------
+000070* REMARKS.
+000080* PULLS THE DAY'S HIGH-RISK-QUEUE AND SIU-REFERRAL WORKLISTS
+000090* TOGETHER INTO ONE FIXED-FORMAT EXTRACT FILE FOR THE REINSURANCE
+000100* AND SIU PARTNER FEEDS.  RUNS AS THE STEP AFTER CLAIMS01 IN THE
+000110* DAILY CLAIMS BATCH JOB STREAM.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140* DATE       INIT  DESCRIPTION
+000150* ---------- ----  -----------------------------------------------
+000160* 2026-08-08 JHM   ORIGINAL REINSURANCE/SIU EXTRACT PROGRAM.
+000170* 2026-08-08 JHM   REVIEW FIXES -- MOVED THE SIU-QUEUE-REC LAYOUT
+000180*                  INTO THE SHARED QUEUEREC COPYBOOK.
+000190*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID.    CLMXTRCT.
+000220 AUTHOR.        J H MERCER.
+000230 INSTALLATION.  GULF COAST MUTUAL INSURANCE.
+000240 DATE-WRITTEN.  2026-08-08.
+000250 DATE-COMPILED.
+000260
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.  IBM-370.
+000300 OBJECT-COMPUTER.  IBM-370.
+000310
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT HIGH-RISK-QUEUE  ASSIGN TO HRQIN
+000350            ORGANIZATION IS SEQUENTIAL.
+000360
+000370     SELECT SIU-REFERRAL     ASSIGN TO SIUIN
+000380            ORGANIZATION IS SEQUENTIAL.
+000390
+000400     SELECT EXTRACT-FILE     ASSIGN TO XTROUT
+000410            ORGANIZATION IS SEQUENTIAL.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  HIGH-RISK-QUEUE
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY QUEUEREC.
+000480
+000490 FD  SIU-REFERRAL
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY QUEUEREC REPLACING
+000520         ==QUEUE-REC==          BY ==SIU-QUEUE-REC==
+000530         ==QUE-CLAIM-ID==       BY ==SIU-CLAIM-ID==
+000540         ==QUE-CUSTOMER-ID==    BY ==SIU-CUSTOMER-ID==
+000550         ==QUE-CLAIM-TYPE==     BY ==SIU-CLAIM-TYPE==
+000560         ==QUE-DAMAGE-AMOUNT==  BY ==SIU-DAMAGE-AMOUNT==
+000570         ==QUE-REASON-CODE==    BY ==SIU-REASON-CODE==
+000580         ==QUE-REASON-TEXT==    BY ==SIU-REASON-TEXT==.
+000590
+000600 FD  EXTRACT-FILE
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORDING MODE IS F.
+000630     COPY XTRCTREC.
+000640
+000650 WORKING-STORAGE SECTION.
+000660
+000670 01  WS-SWITCHES.
+000680     05  WS-HIGH-RISK-EOF-SW     PIC X(01) VALUE 'N'.
+000690         88  END-OF-HIGH-RISK             VALUE 'Y'.
+000700     05  WS-FRAUD-EOF-SW         PIC X(01) VALUE 'N'.
+000710         88  END-OF-FRAUD                 VALUE 'Y'.
+000720
+000730 01  WS-COUNTERS.
+000740     05  WS-HIGH-RISK-COUNT      PIC 9(06) COMP VALUE 0.
+000750     05  WS-FRAUD-COUNT          PIC 9(06) COMP VALUE 0.
+000760
+000770 PROCEDURE DIVISION.
+000780
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-EXTRACT-HIGH-RISK THRU 2000-EXIT
+000820         UNTIL END-OF-HIGH-RISK.
+000830     PERFORM 3000-EXTRACT-FRAUD THRU 3000-EXIT
+000840         UNTIL END-OF-FRAUD.
+000850     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000860     STOP RUN.
+000870
+000880*----------------------------------------------------------------*
+000890*    1000-INITIALIZE -- OPEN FILES AND PRIME BOTH READS.         *
+000900*----------------------------------------------------------------*
+000910 1000-INITIALIZE.
+000920     OPEN INPUT  HIGH-RISK-QUEUE.
+000930     OPEN INPUT  SIU-REFERRAL.
+000940     OPEN OUTPUT EXTRACT-FILE.
+000950     PERFORM 2100-READ-HIGH-RISK THRU 2100-EXIT.
+000960     PERFORM 3100-READ-FRAUD THRU 3100-EXIT.
+000970 1000-EXIT.
+000980     EXIT.
+000990
+001000*----------------------------------------------------------------*
+001010*    2000-EXTRACT-HIGH-RISK -- COPY EACH HIGH-RISK-QUEUE RECORD  *
+001020*    TO THE EXTRACT FILE.                                        *
+001030*----------------------------------------------------------------*
+001040 2000-EXTRACT-HIGH-RISK.
+001050     MOVE SPACES             TO EXTRACT-REC.
+001060     MOVE 'HR'               TO XTR-RECORD-TYPE.
+001070     MOVE QUE-CLAIM-ID       TO XTR-CLAIM-ID.
+001080     MOVE QUE-CUSTOMER-ID    TO XTR-CUSTOMER-ID.
+001090     MOVE QUE-CLAIM-TYPE     TO XTR-CLAIM-TYPE.
+001100     MOVE QUE-DAMAGE-AMOUNT  TO XTR-DAMAGE-AMOUNT.
+001110     MOVE QUE-REASON-CODE    TO XTR-REASON-CODE.
+001120     MOVE QUE-REASON-TEXT    TO XTR-REASON-TEXT.
+001130     WRITE EXTRACT-REC.
+001140     ADD 1 TO WS-HIGH-RISK-COUNT.
+001150     PERFORM 2100-READ-HIGH-RISK THRU 2100-EXIT.
+001160 2000-EXIT.
+001170     EXIT.
+001180
+001190 2100-READ-HIGH-RISK.
+001200     READ HIGH-RISK-QUEUE
+001210         AT END MOVE 'Y' TO WS-HIGH-RISK-EOF-SW
+001220     END-READ.
+001230 2100-EXIT.
+001240     EXIT.
+001250
+001260*----------------------------------------------------------------*
+001270*    3000-EXTRACT-FRAUD -- COPY EACH SIU-REFERRAL RECORD TO THE  *
+001280*    EXTRACT FILE.                                               *
+001290*----------------------------------------------------------------*
+001300 3000-EXTRACT-FRAUD.
+001310     MOVE SPACES             TO EXTRACT-REC.
+001320     MOVE 'FR'               TO XTR-RECORD-TYPE.
+001330     MOVE SIU-CLAIM-ID       TO XTR-CLAIM-ID.
+001340     MOVE SIU-CUSTOMER-ID    TO XTR-CUSTOMER-ID.
+001350     MOVE SIU-CLAIM-TYPE     TO XTR-CLAIM-TYPE.
+001360     MOVE SIU-DAMAGE-AMOUNT  TO XTR-DAMAGE-AMOUNT.
+001370     MOVE SIU-REASON-CODE    TO XTR-REASON-CODE.
+001380     MOVE SIU-REASON-TEXT    TO XTR-REASON-TEXT.
+001390     WRITE EXTRACT-REC.
+001400     ADD 1 TO WS-FRAUD-COUNT.
+001410     PERFORM 3100-READ-FRAUD THRU 3100-EXIT.
+001420 3000-EXIT.
+001430     EXIT.
+001440
+001450 3100-READ-FRAUD.
+001460     READ SIU-REFERRAL
+001470         AT END MOVE 'Y' TO WS-FRAUD-EOF-SW
+001480     END-READ.
+001490 3100-EXIT.
+001500     EXIT.
+001510
+001520*----------------------------------------------------------------*
+001530*    8000-TERMINATE -- CLOSE ALL FILES.                          *
+001540*----------------------------------------------------------------*
+001550 8000-TERMINATE.
+001560     CLOSE HIGH-RISK-QUEUE.
+001570     CLOSE SIU-REFERRAL.
+001580     CLOSE EXTRACT-FILE.
+001590 8000-EXIT.
+001600     EXIT.
