@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020* QUEUEREC.CPY
+000030* QUEUE-REC -- COMMON RECORD LAYOUT SHARED BY THE HIGH-RISK-QUEUE
+000040* AND SIU-REFERRAL WORKLIST FILES.  BOTH FILES CARRY THE SAME
+000050* SHAPE: WHICH CLAIM, WHICH CUSTOMER, HOW MUCH, AND WHICH RULE
+000060* ROUTED IT.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL WORKLIST RECORD LAYOUT.
+000120*****************************************************************
+000130 01  QUEUE-REC.
+000140     05  QUE-CLAIM-ID            PIC X(10).
+000150     05  QUE-CUSTOMER-ID         PIC X(10).
+000160     05  QUE-CLAIM-TYPE          PIC X(10).
+000170     05  QUE-DAMAGE-AMOUNT       PIC 9(06).
+000180     05  QUE-REASON-CODE         PIC X(04).
+000190     05  QUE-REASON-TEXT         PIC X(30).
