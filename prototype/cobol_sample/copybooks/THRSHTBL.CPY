@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020* THRSHTBL.CPY
+000030* THRESHOLD-TABLE -- IN-MEMORY CLAIM-TYPE/DOLLAR-THRESHOLD TABLE.
+000040* LOADED AT INITIALIZATION TIME FROM THE THRESH-FILE REFERENCE
+000050* FILE SO THE DOLLAR CUTOFFS CAN BE MAINTAINED WITHOUT A
+000060* RECOMPILE OF CLAIMS01.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL THRESHOLD TABLE LAYOUT.
+000115* 2026-08-08 JHM   REVIEW FIXES -- GIVE THR-ENTRY-COUNT AN
+000116*                  EXPLICIT VALUE 0 SO THE OCCURS DEPENDING ON
+000117*                  BOUND STARTS AT ZERO, NOT IMPLEMENTATION-
+000118*                  DEFINED CONTENT.
+000119* 2026-08-08 JHM   REVIEW FIXES -- LOWERED THE OCCURS MINIMUM TO
+000121*                  0 TO MATCH THR-ENTRY-COUNT'S VALUE 0 -- AN
+000122*                  EMPTY THRESH-FILE IS A VALID, IF DEGENERATE,
+000123*                  INPUT.
+000124*****************************************************************
+000130 01  THRESHOLD-TABLE.
+000140     05  THR-ENTRY-COUNT         PIC 9(02) COMP VALUE 0.
+000150     05  THRESHOLD-ENTRY OCCURS 0 TO 10 TIMES
+000160                         DEPENDING ON THR-ENTRY-COUNT
+000170                         INDEXED BY THR-IDX.
+000180         10  THR-CLAIM-TYPE      PIC X(10).
+000190         10  THR-AMOUNT          PIC 9(06).
