@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* THRSHREC.CPY
+000030* THRESH-FILE-REC -- ONE RECORD PER CLAIM-TYPE THRESHOLD ON THE
+000040* THRESH-FILE REFERENCE FILE READ BY CLAIMS01 AT STARTUP.
+000050*-----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070* DATE       INIT  DESCRIPTION
+000080* ---------- ----  -----------------------------------------------
+000090* 2026-08-08 JHM   ORIGINAL THRESHOLD REFERENCE FILE LAYOUT.
+000100*****************************************************************
+000110 01  THRESH-FILE-REC.
+000120     05  TFR-CLAIM-TYPE          PIC X(10).
+000130     05  TFR-AMOUNT              PIC 9(06).
+000140     05  FILLER                  PIC X(04).
