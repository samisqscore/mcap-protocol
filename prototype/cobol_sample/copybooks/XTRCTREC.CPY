@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* XTRCTREC.CPY
+000030* EXTRACT-REC -- FIXED-FORMAT REINSURANCE/SIU FEED RECORD.  ONE
+000040* RECORD FOR EVERY CLAIM ROUTED TO THE HIGH-RISK-QUEUE OR THE
+000050* SIU-REFERRAL FILE, PULLED TOGETHER BY CLMXTRCT INTO A SINGLE
+000060* OUTBOUND FEED FOR THE REINSURANCE AND SIU PARTNERS.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL REINSURANCE/SIU EXTRACT LAYOUT.
+000120*****************************************************************
+000130 01  EXTRACT-REC.
+000140     05  XTR-RECORD-TYPE         PIC X(02).
+000150         88  XTR-HIGH-RISK               VALUE 'HR'.
+000160         88  XTR-FRAUD-REFERRAL          VALUE 'FR'.
+000170     05  XTR-CLAIM-ID            PIC X(10).
+000180     05  XTR-CUSTOMER-ID         PIC X(10).
+000190     05  XTR-CLAIM-TYPE          PIC X(10).
+000200     05  XTR-DAMAGE-AMOUNT       PIC 9(06).
+000210     05  XTR-REASON-CODE         PIC X(04).
+000220     05  XTR-REASON-TEXT         PIC X(30).
+000230     05  FILLER                  PIC X(08).
