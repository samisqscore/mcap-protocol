@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020* CLAIMSRC.CPY
+000030* CLAIMS-REC -- INPUT TRANSACTION LAYOUT FOR THE DAILY CLAIMS
+000040* BATCH FILE (CLM-IN-FILE).  ONE RECORD PER CLAIM SUBMITTED
+000050* FOR RISK SCORING BY CLAIMS01.
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* DATE       INIT  DESCRIPTION
+000090* ---------- ----  -----------------------------------------------
+000100* 2026-08-08 JHM   ORIGINAL LAYOUT FOR CLAIMS BATCH FILE.
+000105* 2026-08-08 JHM   REVIEW FIXES -- CLM-CUST-CLAIMS-CNT DROPPED
+000106*                  IN FAVOR OF THE CUSTOMER-HIST LOOKUP; SLOT
+000107*                  LEFT AS FILLER RATHER THAN SHRINKING THE
+000108*                  RECORD.
+000110*****************************************************************
+000120 01  CLAIMS-REC.
+000130     05  CLM-CLAIM-ID            PIC X(10).
+000140     05  CLM-CUSTOMER-ID         PIC X(10).
+000150     05  CLM-CLAIM-TYPE          PIC X(10).
+000160     05  CLM-DAMAGE-AMOUNT       PIC 9(06).
+000170     05  CLM-POLICY-NUMBER       PIC X(10).
+000180     05  CLM-LOSS-DATE           PIC 9(08).
+000190     05  CLM-POLICY-YEARS        PIC 9(02).
+000200     05  FILLER                  PIC 9(02).
+000210     05  FILLER                  PIC X(10).
