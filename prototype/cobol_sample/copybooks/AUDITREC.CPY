@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020* AUDITREC.CPY
+000030* AUDIT-LOG-REC -- AUDIT-LOG FILE LAYOUT.  ONE RECORD FOR EVERY
+000040* CLAIM THAT PASSES THROUGH THE CLAIMS01 RISK LOGIC, TIMESTAMPED,
+000050* RECORDING WHICH CONDITION FIRED AND WHAT THE OUTCOME WAS -- SO
+000060* COMPLIANCE HAS A COMPLETE TRAIL OF EVERY DECISION, NOT JUST THE
+000070* CLAIMS THAT WERE FLAGGED.  RETAINED FOR COMPLIANCE INQUIRY ONLY
+000080* -- CLAIMSRPT DRAWS ITS DAILY SUMMARY DIRECTLY FROM CLM-IN-FILE,
+000081* HIGH-RISK-QUEUE, SIU-REFERRAL, AND CLAIM-REJECTS, NOT FROM
+000082* AUDIT-LOG.
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110* DATE       INIT  DESCRIPTION
+000120* ---------- ----  -----------------------------------------------
+000130* 2026-08-08 JHM   ORIGINAL AUDIT LOG RECORD LAYOUT.
+000135* 2026-08-08 JHM   REVIEW FIXES -- CORRECTED STALE COMMENT; THIS
+000136*                  FILE IS NOT READ BY CLAIMSRPT.
+000140*****************************************************************
+000150 01  AUDIT-LOG-REC.
+000160     05  AUD-RUN-DATE            PIC 9(08).
+000170     05  AUD-RUN-TIME            PIC 9(08).
+000180     05  AUD-CLAIM-ID            PIC X(10).
+000190     05  AUD-CLAIM-TYPE          PIC X(10).
+000200     05  AUD-DAMAGE-AMOUNT       PIC 9(06).
+000210     05  AUD-DISPOSITION         PIC X(08).
+000220     05  AUD-REASON-TEXT         PIC X(40).
