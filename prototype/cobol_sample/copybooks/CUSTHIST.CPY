@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* CUSTHIST.CPY
+000030* CUSTOMER-HIST-REC -- CUSTOMER-HIST MASTER FILE LAYOUT, INDEXED
+000040* BY CUSTOMER ID.  HOLDS THE CUSTOMER'S ACTUAL PRIOR-CLAIMS
+000050* COUNT SO THE FRAUD CHECK IN CLAIMS01 IS BASED ON REAL HISTORY
+000060* INSTEAD OF AN UNVERIFIED INPUT FIELD.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL CUSTOMER HISTORY MASTER LAYOUT.
+000120*****************************************************************
+000130 01  CUSTOMER-HIST-REC.
+000140     05  CUH-CUSTOMER-ID         PIC X(10).
+000150     05  CUH-PRIOR-CLAIMS-CNT    PIC 9(02).
+000160     05  CUH-LAST-CLAIM-DATE     PIC 9(08).
+000170     05  FILLER                  PIC X(20).
