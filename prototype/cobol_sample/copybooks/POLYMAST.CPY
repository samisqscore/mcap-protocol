@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* POLYMAST.CPY
+000030* POLICY-MASTER-REC -- POLICY-MASTER FILE LAYOUT, INDEXED BY
+000040* POLICY NUMBER.  HOLDS THE POLICY INCEPTION DATE SO CLAIMS01
+000050* CAN COMPUTE THE REAL POLICY-YEARS ITSELF INSTEAD OF TRUSTING
+000060* THE VALUE ON THE INPUT CLAIM.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL POLICY MASTER LAYOUT.
+000120*****************************************************************
+000130 01  POLICY-MASTER-REC.
+000140     05  POM-POLICY-NUMBER       PIC X(10).
+000150     05  POM-INCEPTION-DATE      PIC 9(08).
+000160     05  FILLER                  PIC X(22).
