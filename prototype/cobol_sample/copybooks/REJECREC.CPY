@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* REJECREC.CPY
+000030* REJECT-REC -- CLAIM-REJECTS FILE LAYOUT.  ONE RECORD FOR EACH
+000040* INPUT CLAIM THAT FAILS THE FRONT-END EDIT CHECKS IN CLAIMS01,
+000050* CARRYING THE ORIGINAL CLAIM DATA PLUS THE REASON IT WAS
+000060* REJECTED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL REJECT RECORD LAYOUT.
+000120*****************************************************************
+000130 01  REJECT-REC.
+000140     05  REJ-CLAIM-ID            PIC X(10).
+000150     05  REJ-CUSTOMER-ID         PIC X(10).
+000160     05  REJ-CLAIM-TYPE          PIC X(10).
+000170     05  REJ-DAMAGE-AMOUNT       PIC 9(06).
+000180     05  REJ-POLICY-NUMBER       PIC X(10).
+000190     05  REJ-REASON-CODE         PIC X(04).
+000200     05  REJ-REASON-TEXT         PIC X(40).
