@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* CKPTREC.CPY
+000030* CHECKPOINT-REC -- CHECKPOINT-FILE LAYOUT.  HOLDS THE KEY OF THE
+000040* LAST CLAIM SUCCESSFULLY PROCESSED BY CLAIMS01 SO A RESTARTED
+000050* RUN CAN SKIP PAST WORK ALREADY DONE INSTEAD OF REPROCESSING AND
+000060* DOUBLE-QUEUING CLAIMS.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  -----------------------------------------------
+000110* 2026-08-08 JHM   ORIGINAL CHECKPOINT RECORD LAYOUT.
+000120*****************************************************************
+000130 01  CHECKPOINT-REC.
+000140     05  CKPT-LAST-CLAIM-ID      PIC X(10).
+000150     05  CKPT-RUN-DATE           PIC 9(08).
+000160     05  CKPT-RUN-TIME           PIC 9(08).
+000170     05  FILLER                  PIC X(14).
