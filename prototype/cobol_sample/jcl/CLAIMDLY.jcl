@@ -0,0 +1,99 @@
+//CLAIMDLY JOB (ACCTNO),'CLAIMS DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* GULF COAST MUTUAL INSURANCE -- DATA PROCESSING
+//* JOB CLAIMDLY -- DAILY CLAIMS RISK-SCORING BATCH RUN.
+//*
+//* STEP010  RUNS CLAIMS01, WHICH EDITS AND VALIDATES EACH CLAIM,
+//*          SCORES IT AGAINST THE RISK LOGIC, ROUTES FLAGGED
+//*          CLAIMS TO THE HIGH-RISK-QUEUE OR SIU-REFERRAL
+//*          WORKLISTS, WRITES THE AUDIT TRAIL, AND CHECKPOINTS
+//*          ITS PROGRESS.
+//* STEP020  RUNS CLMXTRCT, WHICH PULLS HIGH-RISK-QUEUE AND
+//*          SIU-REFERRAL TOGETHER INTO ONE FIXED-FORMAT FEED FOR
+//*          THE REINSURANCE AND SIU PARTNERS.
+//* STEP030  RUNS CLAIMSRPT, WHICH SUMMARIZES THE DAY'S BATCH FOR
+//*          THE END-OF-DAY HANDOFF.
+//*
+//* IF STEP010 ABENDS, THE HRQOUT/SIUOUT/REJOUT/AUDOUT/CKPTOUT
+//* DATASETS ARE CATALOGED RATHER THAN DELETED SO THE RESTART RUN
+//* CAN PICK UP WHERE IT LEFT OFF.  TO RESTART:
+//*   1. RESUBMIT MEMBER CLAIMDLYR (NOT THIS MEMBER) IN PLACE OF
+//*      THE ORIGINAL SUBMISSION.
+//*   2. CLAIMDLYR POINTS CKPTIN AT THE CHECKPOINT DATASET STEP010
+//*      WROTE ON THE RUN THAT ABENDED, AND EXTENDS THE SAME
+//*      HRQOUT/SIUOUT/REJOUT/AUDOUT GENERATION RATHER THAN
+//*      RECREATING THEM, SO NO OUTPUT ALREADY WRITTEN IS LOST.
+//*
+//* HRQOUT/SIUOUT/REJOUT/AUDOUT/RPTOUT/XTROUT ARE ALL GDGS, LIKE
+//* CKPTOUT, SO AN UNATTENDED RESUBMISSION UNDER THE SAME SUBMITTER
+//* ID THE NEXT DAY ALLOCATES A NEW GENERATION INSTEAD OF FAILING
+//* WITH A DUPLICATE DATA SET NAME AGAINST YESTERDAY'S CATALOGED
+//* COPY.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  -----------------------------------------------
+//* 2026-08-08 JHM   ORIGINAL DAILY CLAIMS BATCH JOB STREAM.
+//* 2026-08-08 JHM   REVIEW FIXES -- OUTPUT DDS NO LONGER DELETED ON
+//*                  ABEND, ADDED STEP030 (CLAIMSRPT), AND MOVED THE
+//*                  RESTART PROCEDURE TO A SEPARATE CLAIMDLYR MEMBER.
+//* 2026-08-08 JHM   REVIEW FIXES -- CORRECTED RPTOUT'S DCB TO MATCH
+//*                  CLAIMSRPT'S 80-BYTE REPORT LINE.
+//* 2026-08-08 JHM   REVIEW FIXES -- HRQOUT/SIUOUT/REJOUT/AUDOUT/
+//*                  RPTOUT/XTROUT WERE QUALIFIED BY &SYSUID (OR NOT
+//*                  QUALIFIED AT ALL), SO A SECOND UNATTENDED RUN BY
+//*                  THE SAME SUBMITTER WOULD FAIL WITH A DUPLICATE
+//*                  DATA SET NAME.  ALL SIX ARE NOW GDGS, QUALIFIED
+//*                  BY RELATIVE GENERATION LIKE CKPTOUT.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=CLAIMS01
+//STEPLIB  DD  DSN=GCM.CLAIMS.LOADLIB,DISP=SHR
+//SYSIN    DD  *
+NORMAL
+/*
+//CLMIN    DD  DSN=GCM.CLAIMS.DAILY.TRANFILE,DISP=SHR
+//THRIN    DD  DSN=GCM.CLAIMS.THRESHOLD,DISP=SHR
+//CUSTHST  DD  DSN=GCM.CLAIMS.CUSTHIST,DISP=SHR
+//POLYMST  DD  DSN=GCM.CLAIMS.POLYMAST,DISP=SHR
+//CKPTIN   DD  DSN=GCM.CLAIMS.CHECKPOINT(0),DISP=SHR
+//CKPTOUT  DD  DSN=GCM.CLAIMS.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//HRQOUT   DD  DSN=GCM.CLAIMS.HIGHRISK(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SIUOUT   DD  DSN=GCM.CLAIMS.SIUREFER(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJOUT   DD  DSN=GCM.CLAIMS.REJECTS(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDOUT   DD  DSN=GCM.CLAIMS.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=CLMXTRCT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=GCM.CLAIMS.LOADLIB,DISP=SHR
+//HRQIN    DD  DSN=GCM.CLAIMS.HIGHRISK(0),DISP=SHR
+//SIUIN    DD  DSN=GCM.CLAIMS.SIUREFER(0),DISP=SHR
+//XTROUT   DD  DSN=GCM.CLAIMS.REINSURE.FEED(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=CLAIMSRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=GCM.CLAIMS.LOADLIB,DISP=SHR
+//CLMIN    DD  DSN=GCM.CLAIMS.DAILY.TRANFILE,DISP=SHR
+//HRQIN    DD  DSN=GCM.CLAIMS.HIGHRISK(0),DISP=SHR
+//SIUIN    DD  DSN=GCM.CLAIMS.SIUREFER(0),DISP=SHR
+//REJIN    DD  DSN=GCM.CLAIMS.REJECTS(0),DISP=SHR
+//RPTOUT   DD  DSN=GCM.CLAIMS.DAILY.RPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//
