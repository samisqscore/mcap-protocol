@@ -0,0 +1,84 @@
+//CLAIMDLYR JOB (ACCTNO),'CLAIMS DAILY RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* GULF COAST MUTUAL INSURANCE -- DATA PROCESSING
+//* JOB CLAIMDLYR -- RESTART OF THE DAILY CLAIMS RISK-SCORING BATCH
+//* RUN AFTER AN ABEND IN STEP010 OF CLAIMDLY.
+//*
+//* STEP010  RERUNS CLAIMS01 IN RESTART MODE.  CKPTIN POINTS AT THE
+//*          CHECKPOINT DATASET THE ABENDED RUN WROTE (CKPTOUT FROM
+//*          THAT RUN), SO CLAIMS01 SKIPS PAST CLAIMS ALREADY
+//*          PROCESSED.  HRQOUT/SIUOUT/REJOUT/AUDOUT ARE OPENED
+//*          MOD AGAINST THE SAME DATASETS THE ABENDED RUN WROTE,
+//*          SO NOTHING ALREADY QUEUED, REJECTED, OR AUDITED IS
+//*          LOST OR DUPLICATED.
+//* STEP020  RUNS CLMXTRCT, SAME AS THE NORMAL RUN.
+//* STEP030  RUNS CLAIMSRPT, SAME AS THE NORMAL RUN.
+//*
+//* BEFORE SUBMITTING, UPDATE THE GENERATION NUMBERS BELOW TO MATCH
+//* THE RUN BEING RESTARTED: CKPTIN IS THE CHECKPOINT DATASET THE
+//* ABENDED STEP010 WROTE (ITS CKPTOUT), AND CKPTOUT HERE BECOMES
+//* THE NEXT GENERATION.  HRQOUT/SIUOUT/REJOUT/AUDOUT REFERENCE
+//* RELATIVE GENERATION (0) -- THE SAME GENERATION THE ABENDED
+//* STEP010 CATALOGED -- SO DISP=MOD EXTENDS IT RATHER THAN CREATING
+//* A NEW ONE.  STEP020 AND STEP030 NEVER RAN IN THE ABENDED
+//* SUBMISSION (COND SKIPPED THEM), SO THEIR XTROUT/RPTOUT
+//* GENERATIONS ARE CREATED FRESH HERE, THE SAME AS A NORMAL RUN.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  -----------------------------------------------
+//* 2026-08-08 JHM   ORIGINAL RESTART JOB STREAM FOR CLAIMDLY.
+//* 2026-08-08 JHM   REVIEW FIXES -- CORRECTED RPTOUT'S DCB TO MATCH
+//*                  CLAIMSRPT'S 80-BYTE REPORT LINE.
+//* 2026-08-08 JHM   REVIEW FIXES -- HRQOUT/SIUOUT/REJOUT/AUDOUT/
+//*                  RPTOUT/XTROUT WERE QUALIFIED BY &SYSUID (OR NOT
+//*                  QUALIFIED AT ALL); ALL SIX ARE NOW GDGS, MATCHING
+//*                  THE CLAIMDLY CHANGE OF THE SAME DATE.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=CLAIMS01
+//STEPLIB  DD  DSN=GCM.CLAIMS.LOADLIB,DISP=SHR
+//SYSIN    DD  *
+RESTART
+/*
+//CLMIN    DD  DSN=GCM.CLAIMS.DAILY.TRANFILE,DISP=SHR
+//THRIN    DD  DSN=GCM.CLAIMS.THRESHOLD,DISP=SHR
+//CUSTHST  DD  DSN=GCM.CLAIMS.CUSTHIST,DISP=SHR
+//POLYMST  DD  DSN=GCM.CLAIMS.POLYMAST,DISP=SHR
+//CKPTIN   DD  DSN=GCM.CLAIMS.CHECKPOINT(0),DISP=SHR
+//CKPTOUT  DD  DSN=GCM.CLAIMS.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//HRQOUT   DD  DSN=GCM.CLAIMS.HIGHRISK(0),
+//             DISP=(MOD,CATLG,CATLG)
+//SIUOUT   DD  DSN=GCM.CLAIMS.SIUREFER(0),
+//             DISP=(MOD,CATLG,CATLG)
+//REJOUT   DD  DSN=GCM.CLAIMS.REJECTS(0),
+//             DISP=(MOD,CATLG,CATLG)
+//AUDOUT   DD  DSN=GCM.CLAIMS.AUDITLOG(0),
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=CLMXTRCT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=GCM.CLAIMS.LOADLIB,DISP=SHR
+//HRQIN    DD  DSN=GCM.CLAIMS.HIGHRISK(0),DISP=SHR
+//SIUIN    DD  DSN=GCM.CLAIMS.SIUREFER(0),DISP=SHR
+//XTROUT   DD  DSN=GCM.CLAIMS.REINSURE.FEED(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=CLAIMSRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=GCM.CLAIMS.LOADLIB,DISP=SHR
+//CLMIN    DD  DSN=GCM.CLAIMS.DAILY.TRANFILE,DISP=SHR
+//HRQIN    DD  DSN=GCM.CLAIMS.HIGHRISK(0),DISP=SHR
+//SIUIN    DD  DSN=GCM.CLAIMS.SIUREFER(0),DISP=SHR
+//REJIN    DD  DSN=GCM.CLAIMS.REJECTS(0),DISP=SHR
+//RPTOUT   DD  DSN=GCM.CLAIMS.DAILY.RPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//
